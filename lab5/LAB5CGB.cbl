@@ -21,9 +21,56 @@
            SELECT STUDENT-FILE
                ASSIGN TO "STUDENT.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *    SECTION EXTRACTS MERGED INTO STUDENT-FILE BY THE SORT IN
+      *    15-MERGE-SECTION-FILES, BUT ONLY WHEN AT LEAST ONE OF THESE
+      *    IS ACTUALLY PRESENT -- SEE 15-MERGE-SECTION-FILES.  OPTIONAL
+      *    SO A DEPARTMENT WITH FEWER THAN THREE SECTION EXTRACTS
+      *    DOESN'T ABEND THE SORT USING BELOW.
+           SELECT OPTIONAL STUDENT-FILE-1
+               ASSIGN TO "STUDENT1.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT OPTIONAL STUDENT-FILE-2
+               ASSIGN TO "STUDENT2.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT OPTIONAL STUDENT-FILE-3
+               ASSIGN TO "STUDENT3.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "SORTWK1".
       *
            SELECT STUDENT-REPORT-FILE
                ASSIGN TO PRINTER "STUDENTCGB".
+      *
+           SELECT STUDENT-EXCEPTION-FILE
+               ASSIGN TO "STUDENTEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT STUDENT-ERROR-FILE
+               ASSIGN TO "STUDENTERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *    OPTIONAL SO A FIRST-TIME RUN WITH NO PRIOR CHECKPOINT
+      *    DOESN'T ABEND ON OPEN INPUT.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO "STUDENT.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      *
+           SELECT STUDENT-CSV-FILE
+               ASSIGN TO "STUDENTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *    PER-DEPARTMENT/PER-CLASS TEST-WEIGHTING POLICY.  OPTIONAL
+      *    SO A RUN WITH NO CONTROL FILE FALLS BACK TO THE ORIGINAL
+      *    EQUAL-WEIGHT 4-TEST AVERAGE.
+           SELECT OPTIONAL POLICY-FILE
+               ASSIGN TO "POLICY.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POLICY-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -41,12 +88,89 @@
            05  SR-TEST4                        PIC 9(3).
 
 
+      *
+       FD  STUDENT-FILE-1
+           RECORD CONTAINS 41 CHARACTERS.
+      *
+       01  STUDENT-RECORD-1                  PIC X(41).
+      *
+       FD  STUDENT-FILE-2
+           RECORD CONTAINS 41 CHARACTERS.
+      *
+       01  STUDENT-RECORD-2                  PIC X(41).
+      *
+       FD  STUDENT-FILE-3
+           RECORD CONTAINS 41 CHARACTERS.
+      *
+       01  STUDENT-RECORD-3                  PIC X(41).
+      *
+       SD  SORT-WORK-FILE.
+      *
+       01  SORT-RECORD.
+           05  SRT-DEPT-CODE                   PIC A(4).
+           05  SRT-CLASS-CODE                  PIC X(5).
+           05  SRT-NAME                        PIC X(20).
+           05  SRT-TEST1                       PIC 9(3).
+           05  SRT-TEST2                       PIC 9(3).
+           05  SRT-TEST3                       PIC 9(3).
+           05  SRT-TEST4                       PIC 9(3).
+
       *
        FD  STUDENT-REPORT-FILE
            RECORD CONTAINS 80 CHARACTERS.
       *
        01  REPORT-RECORD                     PIC X(80).
 
+      *
+       FD  STUDENT-EXCEPTION-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+      *
+       01  EXCEPTION-RECORD.
+           05  ER-NAME                        PIC X(20).
+           05  ER-CLASS-CODE                  PIC X(5).
+           05  ER-AVERAGE                     PIC ZZ9.99.
+
+      *
+       FD  STUDENT-ERROR-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+      *
+       01  ERROR-RECORD.
+           05  ERR-NAME                       PIC X(20).
+           05  ERR-CLASS-CODE                 PIC X(5).
+           05  ERR-FIELD-NAME                 PIC X(5).
+
+      *
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 17 CHARACTERS.
+      *
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RUN-DATE.
+               10  CKPT-YEAR                  PIC 99.
+               10  CKPT-MONTH                 PIC 99.
+               10  CKPT-DAY                   PIC 99.
+           05  CKPT-DEPT-CODE                 PIC X(4).
+           05  CKPT-CLASS-CODE                PIC X(5).
+           05  CKPT-PAGE-NO                   PIC S9(2).
+
+      *
+       FD  STUDENT-CSV-FILE
+           RECORD CONTAINS 49 CHARACTERS.
+      *
+       01  CSV-RECORD                        PIC X(49).
+
+      *
+       FD  POLICY-FILE
+           RECORD CONTAINS 22 CHARACTERS.
+      *
+       01  POLICY-RECORD.
+           05  PR-DEPT-CODE                   PIC X(4).
+           05  PR-CLASS-CODE                  PIC X(5).
+           05  PR-DROP-LOWEST                 PIC X.
+           05  PR-WEIGHT1                     PIC 9(3).
+           05  PR-WEIGHT2                     PIC 9(3).
+           05  PR-WEIGHT3                     PIC 9(3).
+           05  PR-WEIGHT4                     PIC 9(3).
+
       *
        WORKING-STORAGE SECTION.
       *
@@ -54,6 +178,54 @@
            05  EOF-FLAG                    PIC X       VALUE ' '.
            05  FIRST-RECORD                PIC X(3)    VALUE 'YES'.
            05  WS-CLASS-HOLD               PIC X(5).
+           05  WS-DEPT-HOLD                PIC X(4).
+           05  WS-VALID-RECORD             PIC X       VALUE 'Y'.
+               88  VALID-RECORD                        VALUE 'Y'.
+               88  INVALID-RECORD                      VALUE 'N'.
+           05  WS-BAD-FIELD-NAME           PIC X(5)    VALUE SPACES.
+           05  WS-SEC1-SWITCH              PIC X       VALUE 'N'.
+               88  SEC1-PRESENT                        VALUE 'Y'.
+           05  WS-SEC2-SWITCH              PIC X       VALUE 'N'.
+               88  SEC2-PRESENT                        VALUE 'Y'.
+           05  WS-SEC3-SWITCH              PIC X       VALUE 'N'.
+               88  SEC3-PRESENT                        VALUE 'Y'.
+           05  WS-CKPT-STATUS              PIC XX      VALUE SPACES.
+           05  WS-CKPT-EOF                 PIC X       VALUE 'N'.
+           05  WS-RESTART-SWITCH           PIC X       VALUE 'N'.
+               88  RESTART-IN-PROGRESS                 VALUE 'Y'.
+           05  WS-RESTART-DEPT-HOLD        PIC X(4)    VALUE SPACES.
+           05  WS-RESTART-CLASS-HOLD       PIC X(5)    VALUE SPACES.
+           05  WS-RESTART-PAGE-NO          PIC S9(2)   VALUE +0.
+           05  WS-POLICY-STATUS            PIC XX      VALUE SPACES.
+           05  WS-POLICY-EOF               PIC X       VALUE 'N'.
+           05  WS-POLICY-FOUND-SWITCH      PIC X       VALUE 'N'.
+               88  POLICY-FOUND                        VALUE 'Y'.
+           05  WS-DEPT-CHANGED-SWITCH      PIC X       VALUE 'N'.
+               88  DEPT-CHANGED                        VALUE 'Y'.
+           05  WS-CLASS-DEPT-HOLD          PIC X(4)    VALUE SPACES.
+           05  WS-CKPT-DEPT-HOLD           PIC X(4)    VALUE SPACES.
+      *
+       01  POLICY-TABLE.
+           05  POLICY-ENTRY OCCURS 50 TIMES.
+               10  PT-DEPT-CODE                PIC X(4).
+               10  PT-CLASS-CODE               PIC X(5).
+               10  PT-DROP-LOWEST              PIC X.
+               10  PT-WEIGHT1                  PIC 9(3).
+               10  PT-WEIGHT2                  PIC 9(3).
+               10  PT-WEIGHT3                  PIC 9(3).
+               10  PT-WEIGHT4                  PIC 9(3).
+      *
+       01  POLICY-WORK-FIELDS.
+           05  WS-POLICY-COUNT              PIC S9(3)    VALUE 0.
+           05  WS-POLICY-SUBSCRIPT          PIC S9(3)    VALUE 0.
+           05  WS-MATCHED-IDX               PIC S9(3)    VALUE 0.
+           05  WS-MIN-SCORE                 PIC 9(3)     VALUE 0.
+           05  WS-TERM1                     PIC S9(7)    VALUE +0.
+           05  WS-TERM2                     PIC S9(7)    VALUE +0.
+           05  WS-TERM3                     PIC S9(7)    VALUE +0.
+           05  WS-TERM4                     PIC S9(7)    VALUE +0.
+           05  WS-WEIGHTED-TOTAL            PIC S9(7)    VALUE +0.
+           05  WS-POLICY-WEIGHT-SUM         PIC S9(5)    VALUE +0.
       *
        01  REPORT-FIELDS.
            05  PROPER-SPACING              PIC S9      VALUE +1.
@@ -70,6 +242,20 @@
            05  DF-TEST-AVERAGE              PIC S9(5)V99 VALUE +0.
       *     05  DF-CLASS-HOLD                PIC X(5).
            05  DF-CLASS-TOTAL               PIC S9(5)    VALUE +0.
+           05  DF-CLASS-SCORE-TOTAL         PIC S9(7)V99 VALUE +0.
+           05  DF-CLASS-GPA-TOTAL           PIC S9(5)V9  VALUE +0.
+           05  WS-GRADE-POINT                PIC 9V9      VALUE 0.
+      *
+       01  GRADE-COUNTS.
+           05  DF-COUNT-A                   PIC S9(3)    VALUE +0.
+           05  DF-COUNT-B                   PIC S9(3)    VALUE +0.
+           05  DF-COUNT-C                   PIC S9(3)    VALUE +0.
+           05  DF-COUNT-D                   PIC S9(3)    VALUE +0.
+           05  DF-COUNT-F                   PIC S9(3)    VALUE +0.
+           05  DF-DEPT-TOTAL                PIC S9(5)    VALUE +0.
+           05  DF-DEPT-SCORE-TOTAL          PIC S9(7)V99 VALUE +0.
+           05  WS-GRAND-TOTAL               PIC S9(6)    VALUE +0.
+           05  WS-GRAND-SCORE-TOTAL         PIC S9(8)V99 VALUE +0.
       *
        01  HEADING-ONE.
            05                              PIC X(6)  VALUE 'DATE:'.
@@ -102,6 +288,8 @@
            05                              PIC X(8)  VALUE 'SCORE   '.
            05                              PIC X(8)  VALUE 'SCORE   '.
            05                              PIC X(7)  VALUE 'GRADE'.
+           05                              PIC X(3)  VALUE SPACES.
+           05                              PIC X(3)  VALUE 'GPA'.
       *
        01  DETAIL-LINE.
            05                               PIC X(7) VALUE SPACES.
@@ -112,6 +300,8 @@
            05  DL-TEST3                     PIC XXXBBBBB.
            05  DL-TEST4                     PIC XXXBBBBB.
            05  DL-GRADE                     PIC X.
+           05                               PIC X(3) VALUE SPACES.
+           05  DL-GPA                       PIC 9.9.
 
       *
        01  CLASS-GROUP-LINE.
@@ -120,7 +310,63 @@
            05  CGL-CLASS-CODE              PIC X(5).
            05                              PIC X(5)    VALUE ' IS  '.
            05  CGL-CLASS-TOTAL             PIC ZZZ9.
+           05                              PIC X(6)    VALUE ' AVG  '.
+           05  CGL-CLASS-AVERAGE           PIC ZZ9.99.
+           05                              PIC X(5)    VALUE ' GPA '.
+           05  CGL-CLASS-GPA               PIC 9.99.
 
+      *
+       01  GRADE-DIST-LINE.
+           05                              PIC X(9)    VALUE SPACES.
+           05                              PIC X(17)   VALUE
+                                           'GRADE COUNT   A-'.
+           05  GDL-COUNT-A                 PIC ZZ9.
+           05                              PIC X(4)    VALUE '  B-'.
+           05  GDL-COUNT-B                 PIC ZZ9.
+           05                              PIC X(4)    VALUE '  C-'.
+           05  GDL-COUNT-C                 PIC ZZ9.
+           05                              PIC X(4)    VALUE '  D-'.
+           05  GDL-COUNT-D                 PIC ZZ9.
+           05                              PIC X(4)    VALUE '  F-'.
+           05  GDL-COUNT-F                 PIC ZZ9.
+      *
+       01  DEPT-GROUP-LINE.
+           05                              PIC X(40)   VALUE
+                       'TOTAL NUMBER OF STUDENTS FOR DEPARTMENT '.
+           05  DGL-DEPT-CODE               PIC X(4).
+           05                              PIC X(5)    VALUE ' IS  '.
+           05  DGL-DEPT-TOTAL              PIC ZZZZ9.
+           05                              PIC X(6)    VALUE ' AVG  '.
+           05  DGL-DEPT-AVERAGE            PIC ZZ9.99.
+      *
+       01  GRAND-TOTAL-LINE.
+           05                              PIC X(43)   VALUE
+                    'TOTAL NUMBER OF STUDENTS FOR ALL DEPTS IS  '.
+           05  GTL-GRAND-TOTAL             PIC ZZZZZ9.
+           05                              PIC X(6)    VALUE ' AVG  '.
+           05  GTL-GRAND-AVERAGE           PIC ZZ9.99.
+
+      *
+      *    BUILT HERE (NOT DIRECTLY IN THE FD) SO THE COMMA FILLERS'
+      *    VALUE CLAUSES ACTUALLY TAKE EFFECT, THEN MOVED INTO THE
+      *    FLAT CSV-RECORD BEFORE WRITE -- THE SAME PATTERN USED FOR
+      *    EVERY OTHER FORMATTED LINE IN THIS PROGRAM.
+       01  CSV-LINE.
+           05  CSV-DEPT-CODE                  PIC X(4).
+           05                                 PIC X       VALUE ','.
+           05  CSV-CLASS-CODE                 PIC X(5).
+           05                                 PIC X       VALUE ','.
+           05  CSV-NAME                       PIC X(20).
+           05                                 PIC X       VALUE ','.
+           05  CSV-TEST1                      PIC ZZ9.
+           05                                 PIC X       VALUE ','.
+           05  CSV-TEST2                      PIC ZZ9.
+           05                                 PIC X       VALUE ','.
+           05  CSV-TEST3                      PIC ZZ9.
+           05                                 PIC X       VALUE ','.
+           05  CSV-TEST4                      PIC ZZ9.
+           05                                 PIC X       VALUE ','.
+           05  CSV-GRADE                      PIC X.
 
       *
        PROCEDURE DIVISION.
@@ -134,15 +380,169 @@
 
        20-HSKPING-ROUTINE.
 
-           OPEN INPUT  STUDENT-FILE
-                OUTPUT STUDENT-REPORT-FILE
            ACCEPT WS-CURRENT-DATE FROM DATE
+
+           PERFORM 15-MERGE-SECTION-FILES
+           PERFORM 16-CHECK-RESTART
+
+           OPEN INPUT STUDENT-FILE
+
+      *    ON RESTART, THE FILES BELOW ALREADY HOLD THE OUTPUT FROM THE
+      *    CLASSES A PRIOR PARTIAL RUN COMPLETED -- OPEN EXTEND SO THAT
+      *    OUTPUT IS NOT WIPED OUT FROM UNDER THOSE CLASSES.
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND STUDENT-REPORT-FILE
+               OPEN EXTEND STUDENT-EXCEPTION-FILE
+               OPEN EXTEND STUDENT-ERROR-FILE
+               OPEN EXTEND STUDENT-CSV-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+               MOVE WS-RESTART-PAGE-NO TO PAGE-NO
+           ELSE
+               OPEN OUTPUT STUDENT-REPORT-FILE
+               OPEN OUTPUT STUDENT-EXCEPTION-FILE
+               OPEN OUTPUT STUDENT-ERROR-FILE
+               OPEN OUTPUT STUDENT-CSV-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+
+           PERFORM 18-LOAD-POLICY-TABLE
+
            MOVE WS-MONTH TO H1-MONTH
            MOVE WS-DAY TO H1-DAY
            MOVE WS-YEAR TO H1-YEAR
            PERFORM 40-REPORT-HEADING
        .
 
+       16-CHECK-RESTART.
+
+      *    LOOK FOR A CHECKPOINT LEFT BY AN EARLIER PARTIAL RUN FOR
+      *    TODAY'S DATE.  IF ONE IS FOUND, 30-READ-STUDENT-FILE SKIPS
+      *    BACK OVER THE CLASSES ALREADY REFLECTED IN STUDENTCGB.
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-EOF = 'Y'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CKPT-EOF
+                       NOT AT END
+                           IF CKPT-RUN-DATE = WS-CURRENT-DATE
+                               MOVE 'Y' TO WS-RESTART-SWITCH
+                               MOVE CKPT-DEPT-CODE
+                                   TO WS-RESTART-DEPT-HOLD
+                               MOVE CKPT-CLASS-CODE
+                                   TO WS-RESTART-CLASS-HOLD
+                               MOVE CKPT-PAGE-NO TO WS-RESTART-PAGE-NO
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           CLOSE CHECKPOINT-FILE
+       .
+
+       18-LOAD-POLICY-TABLE.
+
+      *    LOAD THE PER-DEPARTMENT/PER-CLASS AVERAGING POLICY INTO
+      *    POLICY-TABLE.  A CLASS-CODE OF SPACES ON A CONTROL RECORD
+      *    MEANS THE ENTRY IS THE DEFAULT FOR THE WHOLE DEPARTMENT.
+           OPEN INPUT POLICY-FILE
+
+           IF WS-POLICY-STATUS = '00'
+               PERFORM UNTIL WS-POLICY-EOF = 'Y'
+                   READ POLICY-FILE
+                       AT END
+                           MOVE 'Y' TO WS-POLICY-EOF
+                       NOT AT END
+                           MOVE 0 TO WS-POLICY-WEIGHT-SUM
+                           ADD PR-WEIGHT1 PR-WEIGHT2 PR-WEIGHT3
+                               PR-WEIGHT4 GIVING WS-POLICY-WEIGHT-SUM
+
+                           IF PR-DROP-LOWEST NOT = 'Y'
+                              AND WS-POLICY-WEIGHT-SUM NOT = 100
+                               MOVE PR-DEPT-CODE TO ERR-NAME
+                               MOVE PR-CLASS-CODE TO ERR-CLASS-CODE
+                               MOVE 'WGT' TO ERR-FIELD-NAME
+                               WRITE ERROR-RECORD
+                           ELSE
+                               IF WS-POLICY-COUNT < 50
+                                   ADD 1 TO WS-POLICY-COUNT
+                                   MOVE PR-DEPT-CODE
+                                     TO PT-DEPT-CODE(WS-POLICY-COUNT)
+                                   MOVE PR-CLASS-CODE
+                                     TO PT-CLASS-CODE(WS-POLICY-COUNT)
+                                   MOVE PR-DROP-LOWEST
+                                     TO PT-DROP-LOWEST(WS-POLICY-COUNT)
+                                   MOVE PR-WEIGHT1
+                                     TO PT-WEIGHT1(WS-POLICY-COUNT)
+                                   MOVE PR-WEIGHT2
+                                     TO PT-WEIGHT2(WS-POLICY-COUNT)
+                                   MOVE PR-WEIGHT3
+                                     TO PT-WEIGHT3(WS-POLICY-COUNT)
+                                   MOVE PR-WEIGHT4
+                                     TO PT-WEIGHT4(WS-POLICY-COUNT)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           CLOSE POLICY-FILE
+       .
+
+       15-MERGE-SECTION-FILES.
+
+      *    ONLY MERGE -- AND ONLY THEN OVERWRITE STUDENT-FILE -- WHEN
+      *    AT LEAST ONE PER-SECTION EXTRACT ACTUALLY HAS A RECORD IN
+      *    IT.  A DEPARTMENT RUNNING THE ORIGINAL, HAND-FED
+      *    STUDENT.TXT WORKFLOW (NO STUDENT1/2/3.TXT AT ALL) NEVER
+      *    HITS THE SORT, SO ITS INPUT FILE IS LEFT UNTOUCHED.  A
+      *    MISSING OPTIONAL FILE OPENS CLEAN BUT READS AT-END
+      *    IMMEDIATELY, SO PRESENCE IS TESTED WITH A READ, NOT THE
+      *    OPEN STATUS.
+           MOVE 'N' TO WS-SEC1-SWITCH
+           OPEN INPUT STUDENT-FILE-1
+           READ STUDENT-FILE-1
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE 'Y' TO WS-SEC1-SWITCH
+           END-READ
+           CLOSE STUDENT-FILE-1
+
+           MOVE 'N' TO WS-SEC2-SWITCH
+           OPEN INPUT STUDENT-FILE-2
+           READ STUDENT-FILE-2
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE 'Y' TO WS-SEC2-SWITCH
+           END-READ
+           CLOSE STUDENT-FILE-2
+
+           MOVE 'N' TO WS-SEC3-SWITCH
+           OPEN INPUT STUDENT-FILE-3
+           READ STUDENT-FILE-3
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE 'Y' TO WS-SEC3-SWITCH
+           END-READ
+           CLOSE STUDENT-FILE-3
+
+           IF SEC1-PRESENT OR SEC2-PRESENT OR SEC3-PRESENT
+
+      *    MERGE THE PER-SECTION EXTRACTS INTO STUDENT-FILE IN
+      *    DEPARTMENT/CLASS-CODE SEQUENCE SO THE CONTROL BREAKS IN
+      *    100-PROCESS-STUDENT-RECORD SEE THE DATA IN BREAK ORDER.
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SRT-DEPT-CODE
+                                    SRT-CLASS-CODE
+                   USING STUDENT-FILE-1 STUDENT-FILE-2 STUDENT-FILE-3
+                   GIVING STUDENT-FILE
+           END-IF
+           .
+
        30-READ-STUDENT-FILE.
 
            PERFORM UNTIL EOF-FLAG = 'N'
@@ -150,7 +550,15 @@
                    AT END
                        MOVE 'N' TO EOF-FLAG
                    NOT AT END
-                       PERFORM 100-PROCESS-STUDENT-RECORD
+                       IF RESTART-IN-PROGRESS
+                          AND (SR-DEPT-CODE < WS-RESTART-DEPT-HOLD
+                            OR (SR-DEPT-CODE = WS-RESTART-DEPT-HOLD
+                            AND SR-CLASS-CODE NOT >
+                                WS-RESTART-CLASS-HOLD))
+                           CONTINUE
+                       ELSE
+                           PERFORM 100-PROCESS-STUDENT-RECORD
+                       END-IF
                END-READ
            END-PERFORM
        .
@@ -174,32 +582,40 @@
            IF FIRST-RECORD = 'YES'
                PERFORM 400-PRINT-CLASS-HEADER
                MOVE 'NO' TO FIRST-RECORD
-               
+
                MOVE SR-CLASS-CODE TO WS-CLASS-HOLD
-               
+               MOVE SR-DEPT-CODE TO WS-DEPT-HOLD
+               MOVE SR-DEPT-CODE TO WS-CLASS-DEPT-HOLD
+
            ELSE
-               IF SR-CLASS-CODE NOT = WS-CLASS-HOLD
+               MOVE 'N' TO WS-DEPT-CHANGED-SWITCH
+               IF SR-DEPT-CODE NOT = WS-DEPT-HOLD
+                   MOVE 'Y' TO WS-DEPT-CHANGED-SWITCH
+                   PERFORM 250-DEPT-BREAK
+               END-IF
+
+      *    A DEPARTMENT CHANGE ALWAYS FORCES A CLASS BREAK TOO, EVEN IF
+      *    THE OUTGOING AND INCOMING CLASS CODES HAPPEN TO MATCH.
+               IF DEPT-CHANGED OR SR-CLASS-CODE NOT = WS-CLASS-HOLD
                    PERFORM 300-CLASS-BREAK
+                   PERFORM 260-WRITE-CHECKPOINT
                END-IF
-               
+
            END-IF
-      
+
       ************************************** ^^^ end of work
 
-           MOVE SR-NAME TO DL-NAME
-           MOVE SR-TEST1 TO DL-TEST1
-           MOVE SR-TEST2 TO DL-TEST2
-           MOVE SR-TEST3 TO DL-TEST3
-           MOVE SR-TEST4 TO DL-TEST4
+           PERFORM 150-VALIDATE-TEST-SCORES
 
-           ADD SR-TEST1
-               SR-TEST2
-               SR-TEST3
-               SR-TEST4 TO DF-TEST-TOTAL
+           IF VALID-RECORD
 
+               MOVE SR-NAME TO DL-NAME
+               MOVE SR-TEST1 TO DL-TEST1
+               MOVE SR-TEST2 TO DL-TEST2
+               MOVE SR-TEST3 TO DL-TEST3
+               MOVE SR-TEST4 TO DL-TEST4
 
-           DIVIDE DF-TEST-TOTAL BY 4
-                  GIVING DF-TEST-AVERAGE ROUNDED
+               PERFORM 160-COMPUTE-TEST-AVERAGE
 
       * USE NESTED IF STATEMENTS TO TEST DF-TEST-AVERAGE
       *  GREATER THAN 89 - A
@@ -207,47 +623,228 @@
       *  70 TO 79 - C
       *  60 TO 69 - D
       *  LESS THAN 60 - F
-      
+
       ************************************** vvv start of work
-      
-           IF DF-TEST-AVERAGE > 89
-               MOVE 'A' TO DL-GRADE
-           ELSE
-               IF DF-TEST-AVERAGE >= 80 AND DF-TEST-AVERAGE <= 89
-                   MOVE 'B' TO DL-GRADE
+
+               IF DF-TEST-AVERAGE > 89
+                   MOVE 'A' TO DL-GRADE
+                   MOVE 4.0 TO WS-GRADE-POINT
+                   ADD 1 TO DF-COUNT-A
                ELSE
-                   IF DF-TEST-AVERAGE >= 70 AND DF-TEST-AVERAGE <= 79
-                       MOVE 'C' TO DL-GRADE
+                   IF DF-TEST-AVERAGE >= 80 AND DF-TEST-AVERAGE <= 89
+                       MOVE 'B' TO DL-GRADE
+                       MOVE 3.0 TO WS-GRADE-POINT
+                       ADD 1 TO DF-COUNT-B
                    ELSE
-                       IF DF-TEST-AVERAGE >= 60 AND DF-TEST-AVERAGE <= 69
-                           MOVE 'D' TO DL-GRADE
+                       IF DF-TEST-AVERAGE >= 70 AND DF-TEST-AVERAGE <= 79
+                           MOVE 'C' TO DL-GRADE
+                           MOVE 2.0 TO WS-GRADE-POINT
+                           ADD 1 TO DF-COUNT-C
                        ELSE
-                           IF DF-TEST-AVERAGE < 60
-                               MOVE 'F' TO DL-GRADE
+                           IF DF-TEST-AVERAGE >= 60 AND DF-TEST-AVERAGE <= 69
+                               MOVE 'D' TO DL-GRADE
+                               MOVE 1.0 TO WS-GRADE-POINT
+                               ADD 1 TO DF-COUNT-D
+                           ELSE
+                               IF DF-TEST-AVERAGE < 60
+                                   MOVE 'F' TO DL-GRADE
+                                   MOVE 0.0 TO WS-GRADE-POINT
+                                   ADD 1 TO DF-COUNT-F
+                                   MOVE SR-NAME TO ER-NAME
+                                   MOVE SR-CLASS-CODE TO ER-CLASS-CODE
+                                   MOVE DF-TEST-AVERAGE TO ER-AVERAGE
+                                   WRITE EXCEPTION-RECORD
+                               END-IF
                            END-IF
                        END-IF
                    END-IF
                END-IF
-           END-IF
-                               
+
+               MOVE WS-GRADE-POINT TO DL-GPA
+               ADD WS-GRADE-POINT TO DF-CLASS-GPA-TOTAL
+
       ************************************** ^^^ end of work
 
-           MOVE DETAIL-LINE TO REPORT-RECORD
-           PERFORM 200-WRITE-A-LINE
-           MOVE 1 TO PROPER-SPACING
+               MOVE DETAIL-LINE TO REPORT-RECORD
+               PERFORM 200-WRITE-A-LINE
+               MOVE 1 TO PROPER-SPACING
+
+               MOVE SR-DEPT-CODE TO CSV-DEPT-CODE
+               MOVE SR-CLASS-CODE TO CSV-CLASS-CODE
+               MOVE SR-NAME TO CSV-NAME
+               MOVE SR-TEST1 TO CSV-TEST1
+               MOVE SR-TEST2 TO CSV-TEST2
+               MOVE SR-TEST3 TO CSV-TEST3
+               MOVE SR-TEST4 TO CSV-TEST4
+               MOVE DL-GRADE TO CSV-GRADE
+               MOVE CSV-LINE TO CSV-RECORD
+               WRITE CSV-RECORD
+
+               ADD 1 TO DF-CLASS-TOTAL
+               ADD 1 TO DF-DEPT-TOTAL
+               ADD 1 TO WS-GRAND-TOTAL
+               ADD DF-TEST-AVERAGE TO DF-CLASS-SCORE-TOTAL
+               ADD DF-TEST-AVERAGE TO DF-DEPT-SCORE-TOTAL
+               ADD DF-TEST-AVERAGE TO WS-GRAND-SCORE-TOTAL
+
+               MOVE ZEROS TO DF-TEST-AVERAGE
+               MOVE ZEROS TO DF-TEST-TOTAL
+
+           END-IF
+           .
+
+       150-VALIDATE-TEST-SCORES.
+
+           MOVE 'Y' TO WS-VALID-RECORD
+           MOVE SPACES TO WS-BAD-FIELD-NAME
+
+           IF SR-TEST1 NOT NUMERIC OR SR-TEST1 > 100
+               MOVE 'N' TO WS-VALID-RECORD
+               MOVE 'TEST1' TO WS-BAD-FIELD-NAME
+           END-IF
 
-           ADD 1 TO DF-CLASS-TOTAL
+           IF SR-TEST2 NOT NUMERIC OR SR-TEST2 > 100
+               MOVE 'N' TO WS-VALID-RECORD
+               MOVE 'TEST2' TO WS-BAD-FIELD-NAME
+           END-IF
 
-           MOVE ZEROS TO DF-TEST-AVERAGE
-           MOVE ZEROS TO DF-TEST-TOTAL
+           IF SR-TEST3 NOT NUMERIC OR SR-TEST3 > 100
+               MOVE 'N' TO WS-VALID-RECORD
+               MOVE 'TEST3' TO WS-BAD-FIELD-NAME
+           END-IF
+
+           IF SR-TEST4 NOT NUMERIC OR SR-TEST4 > 100
+               MOVE 'N' TO WS-VALID-RECORD
+               MOVE 'TEST4' TO WS-BAD-FIELD-NAME
+           END-IF
 
+           IF INVALID-RECORD
+               MOVE SR-NAME TO ERR-NAME
+               MOVE SR-CLASS-CODE TO ERR-CLASS-CODE
+               MOVE WS-BAD-FIELD-NAME TO ERR-FIELD-NAME
+               WRITE ERROR-RECORD
+           END-IF
            .
+
+       160-COMPUTE-TEST-AVERAGE.
+
+      *    APPLY THE CLASS'S (OR, FAILING THAT, THE DEPARTMENT'S)
+      *    AVERAGING POLICY FROM POLICY-TABLE.  NO MATCHING ENTRY
+      *    FALLS BACK TO THE ORIGINAL EQUAL-WEIGHT 4-TEST AVERAGE.
+           PERFORM 165-FIND-POLICY
+
+           IF POLICY-FOUND AND PT-DROP-LOWEST(WS-MATCHED-IDX) = 'Y'
+               MOVE SR-TEST1 TO WS-MIN-SCORE
+               IF SR-TEST2 < WS-MIN-SCORE
+                   MOVE SR-TEST2 TO WS-MIN-SCORE
+               END-IF
+               IF SR-TEST3 < WS-MIN-SCORE
+                   MOVE SR-TEST3 TO WS-MIN-SCORE
+               END-IF
+               IF SR-TEST4 < WS-MIN-SCORE
+                   MOVE SR-TEST4 TO WS-MIN-SCORE
+               END-IF
+
+               ADD SR-TEST1 SR-TEST2 SR-TEST3 SR-TEST4
+                   GIVING DF-TEST-TOTAL
+               SUBTRACT WS-MIN-SCORE FROM DF-TEST-TOTAL
+
+               DIVIDE DF-TEST-TOTAL BY 3
+                      GIVING DF-TEST-AVERAGE ROUNDED
+
+           ELSE
+               IF POLICY-FOUND
+                   MULTIPLY SR-TEST1 BY PT-WEIGHT1(WS-MATCHED-IDX)
+                       GIVING WS-TERM1
+                   MULTIPLY SR-TEST2 BY PT-WEIGHT2(WS-MATCHED-IDX)
+                       GIVING WS-TERM2
+                   MULTIPLY SR-TEST3 BY PT-WEIGHT3(WS-MATCHED-IDX)
+                       GIVING WS-TERM3
+                   MULTIPLY SR-TEST4 BY PT-WEIGHT4(WS-MATCHED-IDX)
+                       GIVING WS-TERM4
+
+                   ADD WS-TERM1 WS-TERM2 WS-TERM3 WS-TERM4
+                       GIVING WS-WEIGHTED-TOTAL
+
+                   DIVIDE WS-WEIGHTED-TOTAL BY 100
+                          GIVING DF-TEST-AVERAGE ROUNDED
+               ELSE
+                   ADD SR-TEST1
+                       SR-TEST2
+                       SR-TEST3
+                       SR-TEST4 TO DF-TEST-TOTAL
+
+                   DIVIDE DF-TEST-TOTAL BY 4
+                          GIVING DF-TEST-AVERAGE ROUNDED
+               END-IF
+           END-IF
+           .
+
+       165-FIND-POLICY.
+
+           MOVE 'N' TO WS-POLICY-FOUND-SWITCH
+           MOVE 0 TO WS-MATCHED-IDX
+
+      *    LOOK FOR A CLASS-SPECIFIC ENTRY FIRST.
+           MOVE 1 TO WS-POLICY-SUBSCRIPT
+           PERFORM UNTIL WS-POLICY-SUBSCRIPT > WS-POLICY-COUNT
+                            OR POLICY-FOUND
+               IF PT-DEPT-CODE(WS-POLICY-SUBSCRIPT) = SR-DEPT-CODE
+                  AND PT-CLASS-CODE(WS-POLICY-SUBSCRIPT) = SR-CLASS-CODE
+                   MOVE 'Y' TO WS-POLICY-FOUND-SWITCH
+                   MOVE WS-POLICY-SUBSCRIPT TO WS-MATCHED-IDX
+               END-IF
+               ADD 1 TO WS-POLICY-SUBSCRIPT
+           END-PERFORM
+
+      *    NO CLASS-SPECIFIC ENTRY -- FALL BACK TO THE DEPARTMENT
+      *    DEFAULT (CLASS-CODE OF SPACES ON THE CONTROL RECORD).
+           IF NOT POLICY-FOUND
+               MOVE 1 TO WS-POLICY-SUBSCRIPT
+               PERFORM UNTIL WS-POLICY-SUBSCRIPT > WS-POLICY-COUNT
+                                OR POLICY-FOUND
+                   IF PT-DEPT-CODE(WS-POLICY-SUBSCRIPT) = SR-DEPT-CODE
+                      AND PT-CLASS-CODE(WS-POLICY-SUBSCRIPT) = SPACES
+                       MOVE 'Y' TO WS-POLICY-FOUND-SWITCH
+                       MOVE WS-POLICY-SUBSCRIPT TO WS-MATCHED-IDX
+                   END-IF
+                   ADD 1 TO WS-POLICY-SUBSCRIPT
+               END-PERFORM
+           END-IF
+           .
+
        200-WRITE-A-LINE.
 
            WRITE REPORT-RECORD
                AFTER ADVANCING PROPER-SPACING
            .
 
+      *
+       250-DEPT-BREAK.
+
+      *MOVE THE DEPARTMENT YOU WERE JUST WORKING WITH TO DGL
+         MOVE WS-DEPT-HOLD TO DGL-DEPT-CODE
+
+      *MOVE THE NEW DEPARTMENT YOU WILL BE WORKING WITH TO HOLDING
+         MOVE SR-DEPT-CODE TO WS-DEPT-HOLD
+
+         MOVE DF-DEPT-TOTAL TO DGL-DEPT-TOTAL
+
+         IF DF-DEPT-TOTAL > 0
+             DIVIDE DF-DEPT-SCORE-TOTAL BY DF-DEPT-TOTAL
+                 GIVING DGL-DEPT-AVERAGE ROUNDED
+         ELSE
+             MOVE ZEROS TO DGL-DEPT-AVERAGE
+         END-IF
+
+         MOVE 2 TO PROPER-SPACING
+         MOVE DEPT-GROUP-LINE TO REPORT-RECORD
+         PERFORM 200-WRITE-A-LINE
+
+         MOVE 0 TO DF-DEPT-TOTAL
+         MOVE 0 TO DF-DEPT-SCORE-TOTAL
+         .
+
       *
        300-CLASS-BREAK.
 
@@ -257,25 +854,69 @@
       
       *MOVE THE CLASS YOU WERE JUST WORKING WITH IN 100-PROCESS-STUDENT-RECORD TO CGL
          MOVE WS-CLASS-HOLD TO CGL-CLASS-CODE
-         
+         MOVE WS-CLASS-DEPT-HOLD TO WS-CKPT-DEPT-HOLD
+
       *MOVE THE NEW CLASS YOU WILL BE WORKING WITH TO HOLDING
          MOVE SR-CLASS-CODE TO WS-CLASS-HOLD
+         MOVE SR-DEPT-CODE TO WS-CLASS-DEPT-HOLD
 
          MOVE DF-CLASS-TOTAL TO CGL-CLASS-TOTAL
 
+         IF DF-CLASS-TOTAL > 0
+             DIVIDE DF-CLASS-SCORE-TOTAL BY DF-CLASS-TOTAL
+                 GIVING CGL-CLASS-AVERAGE ROUNDED
+             DIVIDE DF-CLASS-GPA-TOTAL BY DF-CLASS-TOTAL
+                 GIVING CGL-CLASS-GPA ROUNDED
+         ELSE
+             MOVE ZEROS TO CGL-CLASS-AVERAGE
+             MOVE ZEROS TO CGL-CLASS-GPA
+         END-IF
 
          MOVE 2 TO PROPER-SPACING
          MOVE CLASS-GROUP-LINE TO REPORT-RECORD
          PERFORM 200-WRITE-A-LINE
-         
+
+      *PRINT THE GRADE-DISTRIBUTION HISTOGRAM FOR THE CLASS
+         MOVE DF-COUNT-A TO GDL-COUNT-A
+         MOVE DF-COUNT-B TO GDL-COUNT-B
+         MOVE DF-COUNT-C TO GDL-COUNT-C
+         MOVE DF-COUNT-D TO GDL-COUNT-D
+         MOVE DF-COUNT-F TO GDL-COUNT-F
+
+         MOVE 1 TO PROPER-SPACING
+         MOVE GRADE-DIST-LINE TO REPORT-RECORD
+         PERFORM 200-WRITE-A-LINE
+
       *NEED HEADERS FOR THE NEW GROUP/CLASS
          PERFORM 400-PRINT-CLASS-HEADER
-         
+
          MOVE 0 TO DF-CLASS-TOTAL
+         MOVE 0 TO DF-CLASS-SCORE-TOTAL
+         MOVE 0 TO DF-CLASS-GPA-TOTAL
+         MOVE 0 TO DF-COUNT-A
+         MOVE 0 TO DF-COUNT-B
+         MOVE 0 TO DF-COUNT-C
+         MOVE 0 TO DF-COUNT-D
+         MOVE 0 TO DF-COUNT-F
 
       ************************************** ^^^ end of work
          .
 
+      *
+      *    CALLED ONLY FROM THE IN-STREAM CLASS BREAK IN
+      *    100-PROCESS-STUDENT-RECORD, NOT FROM THE EOF-DRIVEN BREAK IN
+      *    500-END-OF-JOB-ROUTINE -- OTHERWISE A CLEAN, FULLY SUCCESSFUL
+      *    RUN WOULD LEAVE A CHECKPOINT BEHIND AND A SAME-DAY RERUN
+      *    WOULD MISREAD IT AS A RESTART.
+       260-WRITE-CHECKPOINT.
+
+           MOVE WS-CURRENT-DATE TO CKPT-RUN-DATE
+           MOVE WS-CKPT-DEPT-HOLD TO CKPT-DEPT-CODE
+           MOVE CGL-CLASS-CODE TO CKPT-CLASS-CODE
+           MOVE PAGE-NO TO CKPT-PAGE-NO
+           WRITE CHECKPOINT-RECORD
+           .
+
        400-PRINT-CLASS-HEADER.
 
            MOVE SR-CLASS-CODE TO H2-CLASS-CODE
@@ -292,7 +933,19 @@
       *    CODE FOR LAST CONTROL LINE GOES HERE
 
            PERFORM 300-CLASS-BREAK
+           PERFORM 250-DEPT-BREAK
+
+           MOVE WS-GRAND-TOTAL TO GTL-GRAND-TOTAL
 
+           IF WS-GRAND-TOTAL > 0
+               DIVIDE WS-GRAND-SCORE-TOTAL BY WS-GRAND-TOTAL
+                   GIVING GTL-GRAND-AVERAGE ROUNDED
+           ELSE
+               MOVE ZEROS TO GTL-GRAND-AVERAGE
+           END-IF
+
+           MOVE 2 TO PROPER-SPACING
+           MOVE GRAND-TOTAL-LINE TO REPORT-RECORD
            PERFORM 200-WRITE-A-LINE
            MOVE 1 TO PROPER-SPACING
 
@@ -310,6 +963,10 @@
 
            CLOSE STUDENT-FILE
                  STUDENT-REPORT-FILE
+                 STUDENT-EXCEPTION-FILE
+                 STUDENT-ERROR-FILE
+                 CHECKPOINT-FILE
+                 STUDENT-CSV-FILE
             STOP RUN
             .
 
